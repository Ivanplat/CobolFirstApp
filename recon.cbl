@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+      *> Reconciles the TestApp running total (WS-V1, via CTRFILE)
+      *> against an independently-maintained control total supplied by
+      *> the upstream source system, and flags a break when they don't
+      *> agree within tolerance.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTER-FILE
+               ASSIGN TO "CTRFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTR-FILE-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE
+               ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE
+               ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTER-FILE
+           RECORDING MODE IS F.
+       COPY CTRREC.
+
+       FD  CONTROL-TOTAL-FILE
+           RECORDING MODE IS F.
+       COPY CTLTOTREC.
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-LINE                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY WSVAR.
+
+       01  WS-CTR-FILE-STATUS              PIC X(02).
+       01  WS-CTL-FILE-STATUS              PIC X(02).
+       01  WS-RPT-FILE-STATUS              PIC X(02).
+
+      *> Largest acceptable difference between WS-V1 and the control
+      *> total before the run is considered a reconciliation break.
+       01  WS-TOLERANCE                    PIC 9(02) VALUE 1.
+
+       01  WS-CONTROL-TOTAL                PIC 9(02) VALUE ZERO.
+       01  WS-DIFFERENCE                   PIC S9(03).
+       01  WS-ABS-DIFFERENCE               PIC 9(03).
+
+       01  WS-BREAK-SW                     PIC X(01) VALUE "N".
+           88  WS-BREAK-DETECTED                    VALUE "Y".
+
+      *> Set when the corresponding input file could not be read, so
+      *> 4000-WRITE-RECON-REPORT can report that plainly instead of
+      *> writing the working-storage default (WS-V1's copybook default
+      *> of 20, WS-CONTROL-TOTAL's VALUE ZERO) as if it were real data.
+       01  WS-CTR-MISSING-SW               PIC X(01) VALUE "N".
+           88  WS-CTR-MISSING                       VALUE "Y".
+       01  WS-CTL-MISSING-SW               PIC X(01) VALUE "N".
+           88  WS-CTL-MISSING                        VALUE "Y".
+
+       01  WS-V1-EDIT                      PIC Z9.
+       01  WS-CONTROL-TOTAL-EDIT           PIC Z9.
+
+       01  WS-RECON-DETAIL-LINE.
+           05  FILLER                      PIC X(14) VALUE
+               "WS-V1 TOTAL : ".
+           05  WS-RDL-WS-V1                PIC X(09).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(17) VALUE
+               "CONTROL TOTAL : ".
+           05  WS-RDL-CONTROL-TOTAL        PIC X(09).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(12) VALUE
+               "RESULT : ".
+           05  WS-RDL-RESULT               PIC X(05).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-READ-COUNTER-FILE
+           PERFORM 2000-READ-CONTROL-TOTAL
+           PERFORM 3000-COMPARE-TOTALS
+           PERFORM 4000-WRITE-RECON-REPORT
+           IF WS-BREAK-DETECTED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-READ-COUNTER-FILE.
+           OPEN INPUT COUNTER-FILE
+           IF WS-CTR-FILE-STATUS = "00"
+               READ COUNTER-FILE
+                   NOT AT END
+                       MOVE CTR-VALUE TO WS-V1
+               END-READ
+               CLOSE COUNTER-FILE
+           ELSE
+               SET WS-BREAK-DETECTED TO TRUE
+               SET WS-CTR-MISSING TO TRUE
+           END-IF.
+
+       2000-READ-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CTL-FILE-STATUS = "00"
+               READ CONTROL-TOTAL-FILE
+                   NOT AT END
+                       MOVE CTL-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           ELSE
+               SET WS-BREAK-DETECTED TO TRUE
+               SET WS-CTL-MISSING TO TRUE
+           END-IF.
+
+       3000-COMPARE-TOTALS.
+           COMPUTE WS-DIFFERENCE = WS-V1 - WS-CONTROL-TOTAL
+           MOVE FUNCTION ABS(WS-DIFFERENCE) TO WS-ABS-DIFFERENCE
+           IF WS-ABS-DIFFERENCE > WS-TOLERANCE
+               SET WS-BREAK-DETECTED TO TRUE
+           END-IF.
+
+       4000-WRITE-RECON-REPORT.
+           OPEN OUTPUT RECON-REPORT-FILE
+           IF WS-CTR-MISSING
+               MOVE "NOT FOUND" TO WS-RDL-WS-V1
+           ELSE
+               MOVE WS-V1 TO WS-V1-EDIT
+               MOVE WS-V1-EDIT TO WS-RDL-WS-V1
+           END-IF
+           IF WS-CTL-MISSING
+               MOVE "NOT FOUND" TO WS-RDL-CONTROL-TOTAL
+           ELSE
+               MOVE WS-CONTROL-TOTAL TO WS-CONTROL-TOTAL-EDIT
+               MOVE WS-CONTROL-TOTAL-EDIT TO WS-RDL-CONTROL-TOTAL
+           END-IF
+           IF WS-BREAK-DETECTED
+               MOVE "BREAK" TO WS-RDL-RESULT
+           ELSE
+               MOVE "OK" TO WS-RDL-RESULT
+           END-IF
+           MOVE WS-RECON-DETAIL-LINE TO RECON-LINE
+           WRITE RECON-LINE
+           CLOSE RECON-REPORT-FILE.
