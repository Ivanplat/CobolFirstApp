@@ -0,0 +1,6 @@
+      *> Daily activity transaction record fed to the DLYACC report.
+       01  DAILY-TRAN-RECORD.
+           05  DTR-TRAN-DATE               PIC 9(08).
+           05  DTR-ACCOUNT-NO              PIC X(10).
+           05  DTR-AMOUNT                  PIC S9(05)V99.
+           05  DTR-DESCRIPTION             PIC X(30).
