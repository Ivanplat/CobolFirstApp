@@ -0,0 +1,6 @@
+      *> Independently-supplied control total record, wired over from
+      *> the upstream source system, used to cross-check WS-V1.
+       01  CTL-TOTAL-RECORD.
+           05  CTL-SOURCE-SYSTEM-ID        PIC X(08).
+           05  CTL-CONTROL-TOTAL           PIC 9(02).
+           05  CTL-AS-OF-DATE              PIC 9(08).
