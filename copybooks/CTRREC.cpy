@@ -0,0 +1,6 @@
+      *> Counter file record - one fixed record holding the persisted
+      *> running total for TestApp, carried forward across runs.
+       01  CTR-RECORD.
+           05  CTR-VALUE                   PIC 9(02).
+           05  CTR-LAST-RUN-DATE           PIC 9(08).
+           05  CTR-LAST-RUN-TIME           PIC 9(06).
