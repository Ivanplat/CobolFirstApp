@@ -0,0 +1,9 @@
+      *> Generic error/exception log record shared by TestApp and
+      *> related batch programs - used to flag a problem loudly
+      *> instead of letting it pass silently.
+       01  ERROR-LINE.
+           05  ERR-TIMESTAMP               PIC 9(14).
+           05  FILLER                      PIC X(01).
+           05  ERR-PROGRAM-ID              PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  ERR-MESSAGE                 PIC X(60).
