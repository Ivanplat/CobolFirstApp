@@ -0,0 +1,15 @@
+      *> Restart/checkpoint record - tracks progress of the
+      *> accumulation step so a future abend mid-run does not force
+      *> reprocessing (or double-applying) work already checkpointed.
+       01  RESTART-RECORD.
+           05  RST-CHECKPOINT-VALUE        PIC 9(02).
+           05  RST-LAST-RECORD-COUNT       PIC 9(08).
+           05  RST-IN-PROGRESS-SW          PIC X(01).
+      *> Which accumulation path wrote this checkpoint - "L" for the
+      *> legacy single-increment path, "T" for the transaction-file
+      *> path. RST-LAST-RECORD-COUNT and WS-STEP-ALREADY-APPLIED have
+      *> different meanings in each path, so a checkpoint written by
+      *> one path must not be interpreted by the other on restart.
+           05  RST-MODE                    PIC X(01).
+               88  RST-MODE-LEGACY                   VALUE "L".
+               88  RST-MODE-TRANSACTION              VALUE "T".
