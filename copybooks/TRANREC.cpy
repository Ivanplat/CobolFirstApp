@@ -0,0 +1,24 @@
+      *> Transaction file record - header/detail/trailer layout used
+      *> to drive WS-V1 accumulation from real daily transaction
+      *> volumes instead of a single hardcoded literal. The trailer
+      *> carries a record count and hash (control) total so the run
+      *> can confirm every detail record was read before the final
+      *> total is trusted.
+       01  TRAN-RECORD.
+           05  TRAN-RECORD-TYPE            PIC X(01).
+               88  TRAN-HEADER                      VALUE "H".
+               88  TRAN-DETAIL                       VALUE "D".
+               88  TRAN-TRAILER                      VALUE "T".
+           05  TRAN-DATA.
+               10  TRAN-HEADER-DATA.
+                   15  TRAN-HDR-RUN-DATE       PIC 9(08).
+                   15  FILLER                  PIC X(70).
+               10  TRAN-DETAIL-DATA REDEFINES TRAN-HEADER-DATA.
+                   15  TRAN-DET-SEQ-NO         PIC 9(06).
+                   15  TRAN-DET-AMOUNT         PIC S9(02).
+                   15  TRAN-DET-DESCRIPTION    PIC X(30).
+                   15  FILLER                  PIC X(40).
+               10  TRAN-TRAILER-DATA REDEFINES TRAN-HEADER-DATA.
+                   15  TRAN-TRL-RECORD-COUNT   PIC 9(08).
+                   15  TRAN-TRL-HASH-TOTAL     PIC S9(09).
+                   15  FILLER                  PIC X(61).
