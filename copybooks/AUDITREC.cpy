@@ -0,0 +1,20 @@
+      *> Audit trail record - one row per run showing what WS-V1 was
+      *> before and after the accumulation step, so "why did the total
+      *> jump" can be answered from this file instead of job-log
+      *> archaeology.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP               PIC 9(14).
+           05  FILLER                      PIC X(01).
+           05  AUD-JOB-NAME                PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  AUD-STEP-NAME               PIC X(08).
+           05  FILLER                      PIC X(01).
+           05  AUD-OLD-VALUE               PIC 9(02).
+           05  FILLER                      PIC X(01).
+           05  AUD-INCREMENT-APPLIED       PIC S9(02).
+           05  FILLER                      PIC X(01).
+           05  AUD-NEW-VALUE               PIC 9(02).
+           05  FILLER                      PIC X(01).
+           05  AUD-STATUS                  PIC X(01).
+           05  FILLER                      PIC X(01).
+           05  AUD-REASON-CODE             PIC X(04).
