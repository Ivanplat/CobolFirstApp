@@ -0,0 +1,7 @@
+      *> Shared working-storage layout for the TestApp running
+      *> accumulation counter. Every program that reads or updates the
+      *> counter (TestApp, the counter maintenance transaction, the
+      *> reconciliation step) COPYs this so the picture clause and
+      *> length agree everywhere.
+       01  WS-VAR.
+           05  WS-V1                       PIC 9(02) VALUE 20.
