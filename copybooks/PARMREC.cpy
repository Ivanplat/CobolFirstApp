@@ -0,0 +1,5 @@
+      *> Control-card record - lets operations change the daily
+      *> increment (and related run parameters) without a recompile.
+       01  PARM-CARD-RECORD.
+           05  PARM-INCREMENT              PIC 9(02).
+           05  PARM-CHECKPOINT-INTERVAL    PIC 9(04).
