@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTRMAINT.
+      *> Batch-driven counter maintenance transaction - lets an
+      *> authorized operator look up WS-V1 and post a manual
+      *> correcting adjustment with a reason code, without a
+      *> programmer touching source code for routine corrections.
+      *> A true CICS pseudo-conversational transaction would use this
+      *> same EVALUATE-driven menu structure behind EXEC CICS RECEIVE/
+      *> SEND MAP; this batch form keeps it runnable without a CICS
+      *> region.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTER-FILE
+               ASSIGN TO "CTRFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTR-FILE-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTER-FILE
+           RECORDING MODE IS F.
+       COPY CTRREC.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       COPY WSVAR.
+
+       01  WS-CTR-FILE-STATUS          PIC X(02).
+       01  WS-CTR-FILE-IS-NEW          PIC X(01) VALUE "N".
+       01  WS-AUDIT-FILE-STATUS        PIC X(02).
+
+       01  WS-MENU-CHOICE               PIC X(01).
+       01  WS-CONTINUE-SW               PIC X(01) VALUE "Y".
+           88  WS-CONTINUE                       VALUE "Y".
+
+       01  WS-OLD-VALUE                 PIC 9(02).
+       01  WS-ADJUSTMENT                PIC S9(02).
+       01  WS-REASON-CODE               PIC X(04).
+
+      *> COBOL stores the absolute value of a negative result into an
+      *> unsigned receiving item without raising the SIZE ERROR
+      *> condition, so a negative adjustment large enough to drive the
+      *> unsigned WS-V1 below zero would otherwise silently corrupt
+      *> the counter instead of being rejected. Compute the signed
+      *> result here first and reject it before it ever reaches WS-V1
+      *> if it would be negative (or still too large).
+       01  WS-V1-RESULT-CHECK           PIC S9(04).
+
+       01  WS-JOB-NAME                  PIC X(08) VALUE "CTRMAINT".
+       01  WS-STEP-NAME                 PIC X(08) VALUE "ONLINE".
+
+       01  WS-RUN-TIMESTAMP.
+           05  WS-RUN-DATE              PIC 9(08).
+           05  WS-RUN-TIME              PIC 9(06).
+
+      *> ACCEPT FROM TIME always returns the full 8-digit HHMMSSss -
+      *> accepting directly into a narrower field truncates the
+      *> high-order digits (the hour), not the low-order hundredths.
+      *> Accept into this field and take (1:6) for HHMMSS.
+       01  WS-RUN-TIME-RAW              PIC 9(08).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-READ-COUNTER-FILE
+           PERFORM UNTIL NOT WS-CONTINUE
+               PERFORM 2000-DISPLAY-MENU
+               PERFORM 3000-PROCESS-CHOICE
+           END-PERFORM
+           PERFORM 8000-WRITE-COUNTER-FILE
+           STOP RUN.
+
+       1000-READ-COUNTER-FILE.
+           OPEN I-O COUNTER-FILE
+           IF WS-CTR-FILE-STATUS = "35"
+               MOVE "Y" TO WS-CTR-FILE-IS-NEW
+               OPEN OUTPUT COUNTER-FILE
+           ELSE
+               READ COUNTER-FILE
+                   AT END
+                       MOVE "Y" TO WS-CTR-FILE-IS-NEW
+                       CLOSE COUNTER-FILE
+                       OPEN OUTPUT COUNTER-FILE
+                   NOT AT END
+                       MOVE CTR-VALUE TO WS-V1
+               END-READ
+           END-IF.
+
+       2000-DISPLAY-MENU.
+           DISPLAY "----------------------------------------"
+           DISPLAY "  TESTAPP COUNTER MAINTENANCE"
+           DISPLAY "  CURRENT WS-V1 VALUE: " WS-V1
+           DISPLAY "  1. INQUIRE"
+           DISPLAY "  2. POST ADJUSTMENT"
+           DISPLAY "  9. EXIT"
+           DISPLAY "----------------------------------------"
+           DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+           ACCEPT WS-MENU-CHOICE.
+
+       3000-PROCESS-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1"
+                   PERFORM 3100-INQUIRE
+               WHEN "2"
+                   PERFORM 3200-POST-ADJUSTMENT
+               WHEN "9"
+                   MOVE "N" TO WS-CONTINUE-SW
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE - TRY AGAIN"
+           END-EVALUATE.
+
+       3100-INQUIRE.
+           DISPLAY "CURRENT COUNTER VALUE IS " WS-V1.
+
+       3200-POST-ADJUSTMENT.
+           MOVE WS-V1 TO WS-OLD-VALUE
+           DISPLAY "ENTER ADJUSTMENT (SIGNED 2 DIGITS): "
+               WITH NO ADVANCING
+           ACCEPT WS-ADJUSTMENT
+           DISPLAY "ENTER REASON CODE (4 CHARS): " WITH NO ADVANCING
+           ACCEPT WS-REASON-CODE
+           COMPUTE WS-V1-RESULT-CHECK = WS-V1 + WS-ADJUSTMENT
+           IF WS-V1-RESULT-CHECK < 0 OR WS-V1-RESULT-CHECK > 99
+               DISPLAY "ADJUSTMENT REJECTED - "
+                   "WOULD OVERFLOW/UNDERFLOW WS-V1"
+           ELSE
+               ADD WS-ADJUSTMENT TO WS-V1
+               PERFORM 3250-WRITE-ADJUSTMENT-AUDIT
+           END-IF.
+
+       3250-WRITE-ADJUSTMENT-AUDIT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME-RAW FROM TIME
+           MOVE WS-RUN-TIME-RAW (1:6) TO WS-RUN-TIME
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-RUN-DATE TO AUD-TIMESTAMP (1:8)
+           MOVE WS-RUN-TIME TO AUD-TIMESTAMP (9:6)
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME
+           MOVE WS-STEP-NAME TO AUD-STEP-NAME
+           MOVE WS-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE WS-ADJUSTMENT TO AUD-INCREMENT-APPLIED
+           MOVE WS-V1 TO AUD-NEW-VALUE
+           MOVE "A" TO AUD-STATUS
+           MOVE WS-REASON-CODE TO AUD-REASON-CODE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       8000-WRITE-COUNTER-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME-RAW FROM TIME
+           MOVE WS-RUN-TIME-RAW (1:6) TO WS-RUN-TIME
+           MOVE WS-V1 TO CTR-VALUE
+           MOVE WS-RUN-DATE TO CTR-LAST-RUN-DATE
+           MOVE WS-RUN-TIME TO CTR-LAST-RUN-TIME
+           IF WS-CTR-FILE-IS-NEW = "Y"
+               WRITE CTR-RECORD
+           ELSE
+               REWRITE CTR-RECORD
+           END-IF
+           CLOSE COUNTER-FILE.
