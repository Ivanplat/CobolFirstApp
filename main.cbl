@@ -1,12 +1,435 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TestApp.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTER-FILE
+               ASSIGN TO "CTRFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTR-FILE-STATUS.
+
+           SELECT PARM-CARD-FILE
+               ASSIGN TO "PARMCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
+           SELECT RESTART-FILE
+               ASSIGN TO "RESTARTF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT ERROR-FILE
+               ASSIGN TO "ERRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-FILE-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT TRAN-FILE
+               ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTER-FILE
+           RECORDING MODE IS F.
+       COPY CTRREC.
+
+       FD  PARM-CARD-FILE
+           RECORDING MODE IS F.
+       COPY PARMREC.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       COPY RESTARTREC.
+
+       FD  ERROR-FILE.
+       COPY ERRREC.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+       COPY TRANREC.
+
        WORKING-STORAGE SECTION.
-       01 WS-VAR.
-           05 WS-V1 PIC 9(02) VALUE 20.
-       
+       COPY WSVAR.
+
+       01  WS-CTR-FILE-STATUS          PIC X(02).
+       01  WS-CTR-FILE-IS-NEW          PIC X(01) VALUE "N".
+       01  WS-PARM-FILE-STATUS         PIC X(02).
+       01  WS-RESTART-FILE-STATUS      PIC X(02).
+       01  WS-ERROR-FILE-STATUS        PIC X(02).
+       01  WS-AUDIT-FILE-STATUS        PIC X(02).
+       01  WS-TRAN-FILE-STATUS         PIC X(02).
+
+      *> Default increment used when no transaction file is present
+      *> and no control card is supplied either (legacy single-step
+      *> accumulation).
+       01  WS-INCREMENT                PIC 9(02) VALUE 5.
+
+      *> Number of detail records processed between checkpoints when
+      *> running the transaction-file-driven accumulation. Defaulted
+      *> here, overridden by PARM-CHECKPOINT-INTERVAL when present.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04) VALUE 10.
+
+       01  WS-OLD-VALUE                PIC 9(02).
+       01  WS-NET-CHANGE               PIC S9(02).
+
+      *> COBOL stores the absolute value of a negative result into an
+      *> unsigned receiving item without raising the SIZE ERROR
+      *> condition, so a signed amount large enough to drive the
+      *> unsigned WS-V1 below zero would otherwise silently corrupt
+      *> the counter instead of failing loudly (req 005). Compute the
+      *> signed result here first and reject it before it ever reaches
+      *> WS-V1 if it would be negative (or still too large).
+       01  WS-V1-RESULT-CHECK          PIC S9(04).
+
+       01  WS-JOB-NAME                 PIC X(08) VALUE "TESTAPP".
+       01  WS-STEP-NAME                PIC X(08) VALUE "STEP010".
+
+      *> Set when a prior run checkpointed the accumulation step but
+      *> abended before the counter file commit - the ADD must not be
+      *> re-applied on restart. Applies to the legacy single-step
+      *> path; the transaction-file path uses WS-RESTART-SKIP-COUNT
+      *> instead since it has more than one unit of work per run.
+       01  WS-STEP-ALREADY-APPLIED-SW  PIC X(01) VALUE "N".
+           88  WS-STEP-ALREADY-APPLIED          VALUE "Y".
+
+       01  WS-OVERFLOW-SW              PIC X(01) VALUE "N".
+           88  WS-OVERFLOW-OCCURRED             VALUE "Y".
+
+      *> Set when a transaction file's trailer record count or hash
+      *> total does not match what was actually read - the run is
+      *> still allowed to commit whatever total was accumulated, but
+      *> is flagged as failed so it gets investigated before the next
+      *> run trusts the counter file.
+       01  WS-TRAILER-BREAK-SW         PIC X(01) VALUE "N".
+           88  WS-TRAILER-BREAK-DETECTED         VALUE "Y".
+
+       01  WS-TRAN-FILE-PRESENT-SW     PIC X(01) VALUE "N".
+           88  WS-TRAN-FILE-PRESENT             VALUE "Y".
+
+       01  WS-TRAN-EOF-SW              PIC X(01) VALUE "N".
+           88  WS-TRAN-EOF                       VALUE "Y".
+
+       01  WS-TRAILER-SEEN-SW          PIC X(01) VALUE "N".
+           88  WS-TRAILER-SEEN                   VALUE "Y".
+
+      *> Number of detail records processed toward a completed
+      *> checkpoint before this run started; detail records up to
+      *> this count were already applied to WS-V1 by an earlier,
+      *> abended run and must be re-read (the file is sequential) but
+      *> not re-applied.
+       01  WS-RESTART-SKIP-COUNT       PIC 9(08) VALUE ZERO.
+
+      *> Running count and hash total of detail records read this
+      *> run, checked against the trailer once it is reached.
+       01  WS-DETAIL-COUNT             PIC 9(08) VALUE ZERO.
+       01  WS-HASH-TOTAL-ACCUM         PIC S9(09) VALUE ZERO.
+
+       01  WS-ERROR-MESSAGE            PIC X(60).
+
+       01  WS-RUN-TIMESTAMP.
+           05  WS-RUN-DATE             PIC 9(08).
+           05  WS-RUN-TIME             PIC 9(06).
+
+      *> ACCEPT FROM TIME always returns the full 8-digit HHMMSSss -
+      *> accepting directly into a narrower field truncates the
+      *> high-order digits (the hour), not the low-order hundredths.
+      *> Accept into this field and take (1:6) for HHMMSS.
+       01  WS-RUN-TIME-RAW             PIC 9(08).
+
        PROCEDURE DIVISION.
-           ADD 5 TO WS-V1.
-           display WS-V1.
-          
-       STOP RUN.
\ No newline at end of file
+       0000-MAIN-LOGIC.
+           PERFORM 1000-READ-COUNTER-FILE
+           PERFORM 1500-READ-PARM-CARD
+           PERFORM 1700-CHECK-RESTART
+           MOVE WS-V1 TO WS-OLD-VALUE
+           PERFORM 1800-OPEN-TRAN-FILE
+           IF WS-TRAN-FILE-PRESENT
+               PERFORM 2000-READ-AND-PROCESS-TRAN
+                   UNTIL WS-TRAN-EOF OR WS-OVERFLOW-OCCURRED
+               IF NOT WS-TRAILER-SEEN AND NOT WS-OVERFLOW-OCCURRED
+                   PERFORM 2880-HANDLE-MISSING-TRAILER
+               END-IF
+               CLOSE TRAN-FILE
+               PERFORM 1750-REPOSITION-RESTART-FILE
+               MOVE WS-V1 TO RST-CHECKPOINT-VALUE
+               MOVE WS-DETAIL-COUNT TO RST-LAST-RECORD-COUNT
+               MOVE "Y" TO RST-IN-PROGRESS-SW
+               MOVE "T" TO RST-MODE
+               REWRITE RESTART-RECORD
+           ELSE
+               PERFORM 2900-LEGACY-ACCUMULATION
+           END-IF
+           PERFORM 8000-WRITE-COUNTER-FILE
+           IF WS-TRAN-FILE-PRESENT AND WS-OVERFLOW-OCCURRED
+      *> Overflow stopped the transaction loop partway through the
+      *> file - leave the checkpoint in progress (with the detail
+      *> count/value reached so far) so the next run resumes instead
+      *> of re-applying details already committed to WS-V1. This does
+      *> not apply to the legacy single-increment path: there, an
+      *> overflow means the one-and-only ADD never took effect, so
+      *> there is nothing to protect against re-applying, and clearing
+      *> the checkpoint (as before) keeps every retry failing loudly
+      *> until the root cause is fixed.
+               CLOSE RESTART-FILE
+           ELSE
+               PERFORM 8500-CLEAR-RESTART-CHECKPOINT
+           END-IF
+           PERFORM 9000-WRITE-AUDIT-RECORD
+           DISPLAY WS-V1
+           IF WS-OVERFLOW-OCCURRED OR WS-TRAILER-BREAK-DETECTED
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-READ-COUNTER-FILE.
+           OPEN I-O COUNTER-FILE
+           IF WS-CTR-FILE-STATUS = "35"
+               MOVE "Y" TO WS-CTR-FILE-IS-NEW
+               OPEN OUTPUT COUNTER-FILE
+           ELSE
+               READ COUNTER-FILE
+                   AT END
+                       MOVE "Y" TO WS-CTR-FILE-IS-NEW
+                       CLOSE COUNTER-FILE
+                       OPEN OUTPUT COUNTER-FILE
+                   NOT AT END
+                       MOVE CTR-VALUE TO WS-V1
+               END-READ
+           END-IF.
+
+       1500-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD-FILE
+           IF WS-PARM-FILE-STATUS = "00"
+               READ PARM-CARD-FILE
+                   NOT AT END
+                       MOVE PARM-INCREMENT TO WS-INCREMENT
+                       IF PARM-CHECKPOINT-INTERVAL > ZERO
+                           MOVE PARM-CHECKPOINT-INTERVAL
+                               TO WS-CHECKPOINT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE PARM-CARD-FILE
+           END-IF.
+
+       1700-CHECK-RESTART.
+           OPEN I-O RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "35"
+               OPEN OUTPUT RESTART-FILE
+               MOVE WS-V1 TO RST-CHECKPOINT-VALUE
+               MOVE ZERO TO RST-LAST-RECORD-COUNT
+               MOVE "N" TO RST-IN-PROGRESS-SW
+               MOVE SPACES TO RST-MODE
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+               READ RESTART-FILE
+           ELSE
+               READ RESTART-FILE
+                   NOT AT END
+                       IF RST-IN-PROGRESS-SW = "Y"
+                           MOVE RST-CHECKPOINT-VALUE TO WS-V1
+                           EVALUATE TRUE
+                               WHEN RST-MODE-LEGACY
+                                   SET WS-STEP-ALREADY-APPLIED TO TRUE
+                               WHEN RST-MODE-TRANSACTION
+                                   MOVE RST-LAST-RECORD-COUNT
+                                       TO WS-RESTART-SKIP-COUNT
+                           END-EVALUATE
+                           DISPLAY "TESTAPP RESTARTED - RESUMING FROM "
+                               "LAST CHECKPOINT"
+                       END-IF
+               END-READ
+           END-IF.
+
+       1750-REPOSITION-RESTART-FILE.
+           CLOSE RESTART-FILE
+           OPEN I-O RESTART-FILE
+           READ RESTART-FILE.
+
+       1800-OPEN-TRAN-FILE.
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-FILE-STATUS = "00"
+               SET WS-TRAN-FILE-PRESENT TO TRUE
+           END-IF.
+
+       2000-READ-AND-PROCESS-TRAN.
+           READ TRAN-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+               NOT AT END
+                   PERFORM 2100-HANDLE-TRAN-RECORD
+           END-READ.
+
+       2100-HANDLE-TRAN-RECORD.
+           EVALUATE TRUE
+               WHEN TRAN-DETAIL
+                   PERFORM 2200-APPLY-DETAIL
+               WHEN TRAN-TRAILER
+                   SET WS-TRAILER-SEEN TO TRUE
+                   PERFORM 2800-VERIFY-TRAILER
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       2200-APPLY-DETAIL.
+           ADD 1 TO WS-DETAIL-COUNT
+           ADD TRAN-DET-AMOUNT TO WS-HASH-TOTAL-ACCUM
+               ON SIZE ERROR
+      *> The hash total can no longer be trusted to verify the
+      *> trailer, so this record cannot be considered processed
+      *> either - back the count out the same way an overflowing
+      *> WS-V1 ADD does below, so a resumed run retries it.
+                   SUBTRACT 1 FROM WS-DETAIL-COUNT
+                   PERFORM 2060-HANDLE-HASH-OVERFLOW
+           END-ADD
+           IF NOT WS-OVERFLOW-OCCURRED
+               IF WS-DETAIL-COUNT > WS-RESTART-SKIP-COUNT
+                   COMPUTE WS-V1-RESULT-CHECK = WS-V1 + TRAN-DET-AMOUNT
+                   IF WS-V1-RESULT-CHECK < 0 OR WS-V1-RESULT-CHECK > 99
+      *> This record was never actually applied to WS-V1 - back the
+      *> count out so the checkpoint persisted for this run does not
+      *> treat it as done. Otherwise a resumed run would silently
+      *> skip the very record that failed instead of retrying it.
+                       SUBTRACT 1 FROM WS-DETAIL-COUNT
+                       PERFORM 2050-HANDLE-OVERFLOW
+                   ELSE
+                       ADD TRAN-DET-AMOUNT TO WS-V1
+                       IF FUNCTION MOD(WS-DETAIL-COUNT
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM 2500-WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2500-WRITE-CHECKPOINT.
+           PERFORM 1750-REPOSITION-RESTART-FILE
+           MOVE WS-V1 TO RST-CHECKPOINT-VALUE
+           MOVE WS-DETAIL-COUNT TO RST-LAST-RECORD-COUNT
+           MOVE "Y" TO RST-IN-PROGRESS-SW
+           MOVE "T" TO RST-MODE
+           REWRITE RESTART-RECORD.
+
+       2800-VERIFY-TRAILER.
+           IF TRAN-TRL-RECORD-COUNT NOT = WS-DETAIL-COUNT
+               PERFORM 2860-HANDLE-COUNT-MISMATCH
+           END-IF
+           IF TRAN-TRL-HASH-TOTAL NOT = WS-HASH-TOTAL-ACCUM
+               PERFORM 2870-HANDLE-HASH-MISMATCH
+           END-IF.
+
+       2860-HANDLE-COUNT-MISMATCH.
+           SET WS-TRAILER-BREAK-DETECTED TO TRUE
+           MOVE "TRAILER RECORD COUNT MISMATCH - TRAN FILE REJECTED"
+               TO WS-ERROR-MESSAGE
+           PERFORM 5000-LOG-ERROR-RECORD.
+
+       2870-HANDLE-HASH-MISMATCH.
+           SET WS-TRAILER-BREAK-DETECTED TO TRUE
+           MOVE "TRAILER HASH TOTAL MISMATCH - TRAN FILE REJECTED"
+               TO WS-ERROR-MESSAGE
+           PERFORM 5000-LOG-ERROR-RECORD.
+
+       2880-HANDLE-MISSING-TRAILER.
+           SET WS-TRAILER-BREAK-DETECTED TO TRUE
+           MOVE "TRANSACTION FILE MISSING TRAILER RECORD"
+               TO WS-ERROR-MESSAGE
+           PERFORM 5000-LOG-ERROR-RECORD.
+
+       2900-LEGACY-ACCUMULATION.
+           IF NOT WS-STEP-ALREADY-APPLIED
+               ADD WS-INCREMENT TO WS-V1
+                   ON SIZE ERROR
+                       PERFORM 2050-HANDLE-OVERFLOW
+               END-ADD
+           END-IF
+           PERFORM 1750-REPOSITION-RESTART-FILE
+           MOVE WS-V1 TO RST-CHECKPOINT-VALUE
+           MOVE "Y" TO RST-IN-PROGRESS-SW
+           MOVE "L" TO RST-MODE
+           REWRITE RESTART-RECORD.
+
+       2050-HANDLE-OVERFLOW.
+           SET WS-OVERFLOW-OCCURRED TO TRUE
+           MOVE "WS-V1 OVERFLOW/UNDERFLOW - COUNTER NOT UPDATED"
+               TO WS-ERROR-MESSAGE
+           PERFORM 5000-LOG-ERROR-RECORD.
+
+       2060-HANDLE-HASH-OVERFLOW.
+           SET WS-OVERFLOW-OCCURRED TO TRUE
+           MOVE "HASH TOTAL ACCUMULATOR OVERFLOW - TRAN FILE REJECTED"
+               TO WS-ERROR-MESSAGE
+           PERFORM 5000-LOG-ERROR-RECORD.
+
+       5000-LOG-ERROR-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME-RAW FROM TIME
+           MOVE WS-RUN-TIME-RAW (1:6) TO WS-RUN-TIME
+           OPEN EXTEND ERROR-FILE
+           IF WS-ERROR-FILE-STATUS = "35"
+               OPEN OUTPUT ERROR-FILE
+           END-IF
+           MOVE SPACES TO ERROR-LINE
+           MOVE WS-RUN-DATE TO ERR-TIMESTAMP (1:8)
+           MOVE WS-RUN-TIME TO ERR-TIMESTAMP (9:6)
+           MOVE "TestApp" TO ERR-PROGRAM-ID
+           MOVE WS-ERROR-MESSAGE TO ERR-MESSAGE
+           WRITE ERROR-LINE
+           CLOSE ERROR-FILE.
+
+       8000-WRITE-COUNTER-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME-RAW FROM TIME
+           MOVE WS-RUN-TIME-RAW (1:6) TO WS-RUN-TIME
+           MOVE WS-V1 TO CTR-VALUE
+           MOVE WS-RUN-DATE TO CTR-LAST-RUN-DATE
+           MOVE WS-RUN-TIME TO CTR-LAST-RUN-TIME
+           IF WS-CTR-FILE-IS-NEW = "Y"
+               WRITE CTR-RECORD
+           ELSE
+               REWRITE CTR-RECORD
+           END-IF
+           CLOSE COUNTER-FILE.
+
+       8500-CLEAR-RESTART-CHECKPOINT.
+           PERFORM 1750-REPOSITION-RESTART-FILE
+           MOVE "N" TO RST-IN-PROGRESS-SW
+           REWRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       9000-WRITE-AUDIT-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME-RAW FROM TIME
+           MOVE WS-RUN-TIME-RAW (1:6) TO WS-RUN-TIME
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           COMPUTE WS-NET-CHANGE = WS-V1 - WS-OLD-VALUE
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-RUN-DATE TO AUD-TIMESTAMP (1:8)
+           MOVE WS-RUN-TIME TO AUD-TIMESTAMP (9:6)
+           MOVE WS-JOB-NAME TO AUD-JOB-NAME
+           MOVE WS-STEP-NAME TO AUD-STEP-NAME
+           MOVE WS-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE WS-NET-CHANGE TO AUD-INCREMENT-APPLIED
+           MOVE WS-V1 TO AUD-NEW-VALUE
+           EVALUATE TRUE
+               WHEN WS-OVERFLOW-OCCURRED
+                   MOVE "E" TO AUD-STATUS
+               WHEN WS-TRAILER-BREAK-DETECTED
+                   MOVE "T" TO AUD-STATUS
+               WHEN OTHER
+                   MOVE "O" TO AUD-STATUS
+           END-EVALUATE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
