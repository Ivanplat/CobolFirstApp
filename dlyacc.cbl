@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DLYACC.
+      *> Daily accumulation report - reads the day's activity
+      *> transactions and prints a detail/total report for the
+      *> business, instead of burying the running total in SYSOUT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE
+               ASSIGN TO "DLYTRANS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "DLYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+       COPY DLYTRANREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS             PIC X(02).
+       01  WS-RPT-FILE-STATUS              PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-TRAN-EOF-SW              PIC X(01) VALUE "N".
+               88  WS-TRAN-EOF                       VALUE "Y".
+           05  WS-TRAN-FILE-OPEN-SW        PIC X(01) VALUE "N".
+               88  WS-TRAN-FILE-OPEN                 VALUE "Y".
+
+       01  WS-RUNNING-TOTAL                PIC S9(07)V99 VALUE ZERO.
+       01  WS-DETAIL-COUNT                 PIC 9(06) VALUE ZERO.
+
+       01  WS-HEADING-LINE-1.
+           05  FILLER                      PIC X(20) VALUE
+               "DAILY ACCUMULATION R".
+           05  FILLER                      PIC X(20) VALUE
+               "EPORT".
+
+       01  WS-HEADING-LINE-2.
+           05  FILLER                      PIC X(10) VALUE "TRAN DATE".
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE "ACCOUNT".
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  FILLER                      PIC X(12) VALUE "AMOUNT".
+           05  FILLER                 PIC X(30) VALUE "DESCRIPTION".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-DATE                 PIC 9(08).
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  WS-DTL-ACCOUNT              PIC X(10).
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  WS-DTL-AMOUNT               PIC -(5)9.99.
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  WS-DTL-DESCRIPTION          PIC X(30).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(22) VALUE
+               "TOTAL RECORDS READ : ".
+           05  WS-TOT-COUNT                PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(16) VALUE
+               "RUNNING TOTAL : ".
+           05  WS-TOT-AMOUNT               PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-TRAN-EOF
+           PERFORM 3000-WRITE-TOTAL-LINE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRAN-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HEADING-LINE-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-LINE-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           IF WS-TRAN-FILE-STATUS = "00"
+               SET WS-TRAN-FILE-OPEN TO TRUE
+               PERFORM 2100-READ-TRAN-FILE
+           ELSE
+               DISPLAY "DLYACC - DLYTRANS NOT AVAILABLE, FILE STATUS "
+                   WS-TRAN-FILE-STATUS
+               SET WS-TRAN-EOF TO TRUE
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM 2200-WRITE-DETAIL-LINE
+           ADD DTR-AMOUNT TO WS-RUNNING-TOTAL
+           ADD 1 TO WS-DETAIL-COUNT
+           PERFORM 2100-READ-TRAN-FILE.
+
+       2100-READ-TRAN-FILE.
+           READ TRAN-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+           END-READ.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE DTR-TRAN-DATE TO WS-DTL-DATE
+           MOVE DTR-ACCOUNT-NO TO WS-DTL-ACCOUNT
+           MOVE DTR-AMOUNT TO WS-DTL-AMOUNT
+           MOVE DTR-DESCRIPTION TO WS-DTL-DESCRIPTION
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       3000-WRITE-TOTAL-LINE.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-DETAIL-COUNT TO WS-TOT-COUNT
+           MOVE WS-RUNNING-TOTAL TO WS-TOT-AMOUNT
+           MOVE WS-TOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       9000-TERMINATE.
+           IF WS-TRAN-FILE-OPEN
+               CLOSE TRAN-FILE
+           END-IF
+           CLOSE REPORT-FILE.
